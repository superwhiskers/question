@@ -0,0 +1,51 @@
+//QUESTION JOB (ACCTNO),'R P HALVORSEN',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY
+//*
+//* 2026-08-09  RPH  ORIGINAL VERSION. RUNS QUESTION IN BATCH,
+//*                  FEEDING THE ANSWER VIA SYSIN FOR UNATTENDED
+//*                  TESTING/BATCH USE. THE STEP'S RETURN CODE
+//*                  REFLECTS WHICH WS-ENTRY WAS MATCHED (RC=04 FOR
+//*                  THE FIRST ENTRY, RC=08 FOR THE SECOND, AND SO
+//*                  ON) SO STEP020 CAN BRANCH WITH COND= ON WHICH
+//*                  ANSWER WAS CHOSEN. RC=90 MEANS QUESTION GAVE UP
+//*                  AFTER TOO MANY INVALID ENTRIES.
+//* 2026-08-09  RPH  QRESTART=Y ADDED TO THE PARM. LEAVE IT OFF (OR
+//*                  "N") FOR EVERY ORDINARY SUBMISSION OF THIS JOB -
+//*                  QUESTION WILL PROMPT NORMALLY EVEN IF QRESTRT
+//*                  ALREADY HAS A RECORD FOR THIS JOB/STEP FROM A
+//*                  PRIOR DAY'S RUN. ONLY SET QRESTART=Y WHEN
+//*                  RESUBMITTING THIS JOB WITH JCL RESTART=STEP010
+//*                  AFTER STEP010 ITSELF ALREADY ANSWERED AND A LATER
+//*                  STEP ABENDED, SO THE OPERATOR ISN'T ASKED AGAIN.
+//* 2026-08-09  RPH  RE-BROKE THE PARM CHARACTER STRING SO EACH
+//*                  CONTINUED LINE RUNS ALL THE WAY TO COLUMN 71 AND
+//*                  THE NEXT LINE RESUMES IN COLUMN 16, PER THE JCL
+//*                  RULE FOR CONTINUING A CHARACTER CONSTANT. THE
+//*                  PRIOR VERSION LEFT UNUSED COLUMNS BEFORE 72 ON
+//*                  TWO CONTINUATION LINES, WHICH JCL TREATS AS
+//*                  LITERAL BLANKS EMBEDDED IN THE STRING - IT WOULD
+//*                  HAVE PASSED "QSTEPNAM=STEP010" AND "QOPERID=OP1"
+//*                  (AND SIMILARLY "QATTEND=Y" AND "QRESTART=N") WITH
+//*                  STRAY BLANKS RUN TOGETHER BETWEEN THEM.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=QUESTION,
+//         PARM='ENVAR("QJOBNAME=QUESTION","QSTEPNAM=STEP010","QOPERID=
+//             OP1","QSHIFT=1","QATTEND=Y","QDFTANS=YesX","QRESTART=N")
+//             /'
+//STEPLIB  DD DSN=PROD.QUESTION.LOADLIB,DISP=SHR
+//QOPTIONS DD DSN=PROD.QUESTION.QOPTIONS,DISP=SHR
+//QAUDIT   DD DSN=PROD.QUESTION.QAUDIT,DISP=MOD
+//QRESTRT  DD DSN=PROD.QUESTION.QRESTRT,DISP=MOD
+//SYSIN    DD *
+YesX
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 ONLY RUNS WHEN STEP010 CHOSE THE FIRST WS-ENTRY (RC=04).
+//* CHANGE THE COND= TEST TO MATCH WHICHEVER ENTRY THIS JOB CARES
+//* ABOUT.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEFBR14,COND=(4,NE,STEP010)
