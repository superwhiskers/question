@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020* QAUDREC - QAUDIT AUDIT TRAIL RECORD LAYOUT
+000030*
+000040* ONE RECORD IS WRITTEN BY QUESTION EVERY TIME AN OPERATOR'S
+000050* ENTRY IS SUCCESSFULLY MATCHED, SO THERE IS A DURABLE RECORD OF
+000060* WHO ANSWERED WHAT, WHEN, AT EVERY MANUAL DECISION POINT IN THE
+000070* BATCH STREAM.
+000080*----------------------------------------------------------------
+000090 01  QA-AUDIT-RECORD.
+000100     05  QA-RUN-DATE                 PIC X(08).
+000110     05  QA-RUN-TIME                 PIC X(08).
+000120     05  QA-JOB-NAME                 PIC X(08).
+000130     05  QA-OPERATOR-ID              PIC X(08).
+000140     05  QA-PROMPT-TEXT              PIC X(40).
+000150     05  QA-RESULT                   PIC X(10).
