@@ -0,0 +1,29 @@
+000010*----------------------------------------------------------------
+000020* QOPTREC - QOPTIONS PARAMETER FILE RECORD LAYOUT
+000030*
+000040* HOLDS THE PROMPT TEXT AND THE VALID ENTRIES (UP TO 9 OF THEM)
+000050* THAT QUESTION READS AT THE START OF EVERY RUN. QOPTIONS CAN
+000060* CARRY MORE THAN ONE RECORD, EACH KEYED BY OPERATOR ID AND
+000070* SHIFT CODE, SO PROMPT/ENTRY TEXT CAN BE OFFERED IN THE
+000080* LANGUAGE A GIVEN OPERATOR OR SHIFT PREFERS. QO-OPERATOR-ID OF
+000090* "DEFAULT " MATCHES ANY OPERATOR ON THE GIVEN SHIFT WHO DOESN'T
+000100* HAVE A RECORD OF THEIR OWN. MAINTAINED BY QOPTMNT SO
+000110* OPERATIONS CAN CHANGE THE WORDING AND VALID ANSWERS WITHOUT A
+000120* CODE CHANGE.
+000125*
+000126* QO-LANGUAGE-CODE IS NOT PART OF THE LOOKUP KEY - A RECORD IS
+000127* SELECTED BY OPERATOR ID/SHIFT CODE ALONE (SEE QUESTION'S
+000128* LOAD-OPTIONS), AND WHATEVER LANGUAGE THAT OPERATOR OR SHIFT'S
+000129* RECORD HAPPENS TO BE WRITTEN IN IS WHAT GETS DISPLAYED. THE
+000130* FIELD IS CARRIED SO QOPTMNT CAN SHOW OPERATIONS WHICH LANGUAGE
+000131* A GIVEN RECORD IS IN WHEN LISTING QOPTIONS FOR MAINTENANCE; IT
+000132* IS DOCUMENTATION ON THE RECORD, NOT A SEPARATE SELECTION KEY.
+000133*----------------------------------------------------------------
+000140 01  QO-OPTION-RECORD.
+000150     05  QO-OPERATOR-ID              PIC X(08).
+000160     05  QO-SHIFT-CODE               PIC X(01).
+000170     05  QO-LANGUAGE-CODE            PIC X(02).
+000180     05  QO-PROMPT-TEXT              PIC X(40).
+000190     05  QO-ENTRY-COUNT              PIC 9(02).
+000200     05  QO-ENTRY-TABLE              OCCURS 9 TIMES
+000210                                      PIC X(10).
