@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------
+000020* QRSTREC - QRESTRT CHECKPOINT/RESTART RECORD LAYOUT
+000030*
+000040* ONE RECORD IS APPENDED BY QUESTION EVERY TIME AN ANSWER IS
+000050* OBTAINED, KEYED BY JOB NAME AND STEP NAME. ON A JOB RESTART,
+000060* QUESTION SCANS THIS FILE FOR A RECORD ALREADY ON FILE FOR THE
+000070* CURRENT JOB/STEP AND REUSES THAT ANSWER INSTEAD OF RE-PROMPTING,
+000080* SO A RESTARTED RUN CANNOT PICK A DIFFERENT ANSWER THAN THE ONE
+000090* THAT ALREADY WENT DOWNSTREAM.
+000100*----------------------------------------------------------------
+000110 01  QR-RESTART-RECORD.
+000120     05  QR-JOB-NAME                 PIC X(08).
+000130     05  QR-STEP-NAME                PIC X(08).
+000140     05  QR-RESULT                   PIC X(10).
