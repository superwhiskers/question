@@ -0,0 +1,288 @@
+000010*----------------------------------------------------------------
+000020* MODIFICATION HISTORY
+000030*
+000040* 2026-08-09  RPH  ORIGINAL VERSION.
+000050* 2026-08-09  RPH  QO-ENTRY-1/QO-ENTRY-2 REPLACED BY A VARIABLE
+000060*                  COUNT OF ENTRIES (QO-ENTRY-COUNT/
+000070*                  QO-ENTRY-TABLE) SO UP TO 9 CHOICES CAN BE
+000080*                  MAINTAINED FOR A SINGLE PROMPT.
+000090* 2026-08-09  RPH  QOPTIONS NOW HOLDS ONE RECORD PER OPERATOR ID
+000100*                  AND SHIFT CODE (SO PROMPT/ENTRY TEXT CAN BE
+000110*                  MAINTAINED IN MORE THAN ONE LANGUAGE) INSTEAD
+000120*                  OF A SINGLE RECORD. QOPTMNT NOW LOADS THE
+000130*                  WHOLE FILE INTO A WORKING-STORAGE TABLE,
+000140*                  ADDS/REPLACES THE RECORD FOR THE OPERATOR/
+000150*                  SHIFT KEY THE OPERATOR KEYS IN, AND REWRITES
+000160*                  THE ENTIRE FILE FROM THE TABLE.
+000170* 2026-08-09  RPH  MAIN NOW PERFORMS MERGE-NEW-RECORD THRU
+000180*                  MERGE-NEW-RECORD-EXIT, SINCE THE FULL-TABLE
+000190*                  PATH'S GO TO MERGE-NEW-RECORD-EXIT NEEDS THAT
+000200*                  RANGE TO RETURN TO MAIN INSTEAD OF FALLING
+000210*                  THROUGH INTO REWRITE-QOPTIONS. ALSO ADDED
+000220*                  GET-NEW-ENTRY-COUNT TO REJECT AN ENTRY COUNT
+000230*                  OUTSIDE 1-9 AND RE-PROMPT, SINCE THAT COUNT
+000240*                  DRIVES HOW FAR THE OCCURS 9 TIMES
+000250*                  WS-NEW-ENTRY-TABLE ACCEPT LOOP REACHES.
+000260* 2026-08-09  RPH  READ-ONE-CURRENT-RECORD NOW ALSO CHECKS
+000270*                  QO-ENTRY-COUNT AGAINST 1-9 WHEN LOADING
+000280*                  QOPTIONS INTO WS-OPTION-TABLE. GET-NEW-ENTRY-
+000290*                  COUNT ONLY GUARDS RECORDS QOPTMNT ITSELF
+000300*                  WRITES; QOPTIONS CAN BE HAND-EDITED OUTSIDE
+000310*                  THIS PROGRAM, SO AN OUT-OF-RANGE COUNT COULD
+000320*                  STILL REACH THE WS-OT-ENTRY-TABLE MOVE LOOP.
+000330*                  A RECORD FAILING THE CHECK IS SKIPPED ENTIRELY
+000340*                  (NOT COUNTED, NOT LOADED) INSTEAD OF DRIVING A
+000350*                  SUBSCRIPT PAST THE TABLE'S OCCURS 9 TIMES
+000360*                  BOUND.
+000370*----------------------------------------------------------------
+000380
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID. qoptmnt.
+000410 AUTHOR. R P HALVORSEN.
+000420 INSTALLATION. DATA CENTER APPLICATIONS PROGRAMMING.
+000430 DATE-WRITTEN. 2026-08-09.
+000440 DATE-COMPILED.
+000450
+000460*----------------------------------------------------------------
+000470* QOPTMNT LETS OPERATIONS CHANGE THE PROMPT TEXT AND THE VALID
+000480* ENTRIES QUESTION READS FROM QOPTIONS, WITHOUT A CODE CHANGE.
+000490* EACH RECORD IS KEYED BY OPERATOR ID AND SHIFT CODE (OPERATOR
+000500* ID "DEFAULT " MATCHES ANY OPERATOR ON THAT SHIFT WITH NO
+000510* RECORD OF THEIR OWN), SO THE SAME PROMPT CAN BE MAINTAINED IN
+000520* MORE THAN ONE LANGUAGE. THE OPERATOR IS SHOWN EVERY RECORD
+000530* CURRENTLY ON FILE, KEYS IN THE OPERATOR ID/SHIFT TO ADD OR
+000540* REPLACE, AND THE WHOLE FILE IS THEN REWRITTEN.
+000550*----------------------------------------------------------------
+000560
+000570 ENVIRONMENT DIVISION.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT QOPTIONS-FILE ASSIGN TO "QOPTIONS"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-QOPTIONS-STATUS.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  QOPTIONS-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680     COPY QOPTREC.
+000690
+000700 WORKING-STORAGE SECTION.
+000710 01  WS-QOPTIONS-STATUS          PIC X(02) VALUE SPACES.
+000720
+000730*----------------------------------------------------------------
+000740* IN-MEMORY COPY OF EVERY RECORD CURRENTLY ON QOPTIONS
+000750*----------------------------------------------------------------
+000760 01  WS-RECORD-COUNT             PIC 99 VALUE ZERO.
+000770 01  WS-MAX-RECORDS              PIC 99 VALUE 50.
+000780 01  WS-OPTION-TABLE.
+000790     05  WS-OT-ENTRY OCCURS 1 TO 50 TIMES
+000800                     DEPENDING ON WS-RECORD-COUNT
+000810                     INDEXED BY M.
+000820         10  WS-OT-OPERATOR-ID      PIC X(08).
+000830         10  WS-OT-SHIFT-CODE       PIC X(01).
+000840         10  WS-OT-LANGUAGE-CODE    PIC X(02).
+000850         10  WS-OT-PROMPT-TEXT      PIC X(40).
+000860         10  WS-OT-ENTRY-COUNT      PIC 9(02).
+000870         10  WS-OT-ENTRY-TABLE      OCCURS 9 TIMES
+000880                                     PIC X(10).
+000890
+000900*----------------------------------------------------------------
+000910* NEW/REPLACEMENT RECORD KEYED IN BY THE OPERATOR
+000920*----------------------------------------------------------------
+000930 01  WS-NEW-OPERATOR-ID          PIC X(08) VALUE SPACES.
+000940 01  WS-NEW-SHIFT-CODE           PIC X(01) VALUE SPACES.
+000950 01  WS-NEW-LANGUAGE-CODE        PIC X(02) VALUE SPACES.
+000960 01  WS-NEW-PROMPT-TEXT          PIC X(40) VALUE SPACES.
+000970 01  WS-NEW-ENTRY-COUNT          PIC 9(02) VALUE ZERO.
+000980 01  WS-NEW-ENTRY-TABLE          OCCURS 9 TIMES
+000990                                 PIC X(10).
+001000
+001010 01  WS-MATCH-INDEX-FLAG         PIC X(01) VALUE "N".
+001020     88  WS-MATCH-FOUND          VALUE "Y".
+001030 01  WS-MATCH-INDEX              PIC 99 VALUE ZERO.
+001040
+001050 01  K                          PIC 99 VALUE ZERO.
+001060
+001070 PROCEDURE DIVISION.
+001080 MAIN.
+001090     PERFORM LOAD-CURRENT-RECORDS.
+001100     PERFORM DISPLAY-CURRENT-RECORDS.
+001110     PERFORM PROMPT-FOR-NEW-RECORD.
+001120     PERFORM MERGE-NEW-RECORD THRU MERGE-NEW-RECORD-EXIT.
+001130     PERFORM REWRITE-QOPTIONS.
+001140     DISPLAY "QOPTMNT - QOPTIONS UPDATED".
+001150     STOP RUN.
+001160
+001170*----------------------------------------------------------------
+001180* LOAD-CURRENT-RECORDS - READ EVERY RECORD ON QOPTIONS (IF ANY)
+001190* INTO WS-OPTION-TABLE.
+001200*----------------------------------------------------------------
+001210 LOAD-CURRENT-RECORDS.
+001220     MOVE ZERO TO WS-RECORD-COUNT.
+001230     OPEN INPUT QOPTIONS-FILE.
+001240     IF WS-QOPTIONS-STATUS EQUAL "00"
+001250         PERFORM READ-ONE-CURRENT-RECORD
+001260             UNTIL WS-QOPTIONS-STATUS NOT EQUAL "00"
+001270         CLOSE QOPTIONS-FILE
+001280     END-IF.
+001290
+001300*----------------------------------------------------------------
+001310* READ-ONE-CURRENT-RECORD - LOAD ONE QOPTIONS RECORD INTO
+001320* WS-OPTION-TABLE. QO-ENTRY-COUNT (PIC 9(02), SO 0-99 IS
+001330* PHYSICALLY POSSIBLE) IS VALIDATED AGAINST WS-OT-ENTRY-TABLE'S
+001340* OCCURS 9 TIMES BOUND BEFORE IT DRIVES THE MOVE LOOP BELOW - A
+001350* SITE CAN HAND-EDIT QOPTIONS OUTSIDE THIS PROGRAM, SO NOTHING
+001360* GUARANTEES A RECORD ARRIVING HERE WENT THROUGH
+001370* GET-NEW-ENTRY-COUNT'S OWN 1-9 CHECK. A RECORD WITH AN
+001380* OUT-OF-RANGE COUNT IS SKIPPED ENTIRELY (NOT COUNTED, NOT
+001390* LOADED) RATHER THAN LOADED WITH A SUBSCRIPT THAT RUNS PAST THE
+001400* TABLE.
+001410*----------------------------------------------------------------
+001420 READ-ONE-CURRENT-RECORD.
+001430     READ QOPTIONS-FILE
+001440         AT END
+001450             CONTINUE
+001460         NOT AT END
+001470             IF QO-ENTRY-COUNT < 1 OR QO-ENTRY-COUNT > 9
+001480                 DISPLAY "QOPTMNT - QOPTIONS RECORD FOR "
+001490                     QO-OPERATOR-ID " SHIFT " QO-SHIFT-CODE
+001500                     " HAS AN INVALID ENTRY COUNT - SKIPPED"
+001510             ELSE
+001520                 ADD 1 TO WS-RECORD-COUNT
+001530                 MOVE QO-OPERATOR-ID
+001540                     TO WS-OT-OPERATOR-ID(WS-RECORD-COUNT)
+001550                 MOVE QO-SHIFT-CODE
+001560                     TO WS-OT-SHIFT-CODE(WS-RECORD-COUNT)
+001570                 MOVE QO-LANGUAGE-CODE
+001580                     TO WS-OT-LANGUAGE-CODE(WS-RECORD-COUNT)
+001590                 MOVE QO-PROMPT-TEXT
+001600                     TO WS-OT-PROMPT-TEXT(WS-RECORD-COUNT)
+001610                 MOVE QO-ENTRY-COUNT
+001620                     TO WS-OT-ENTRY-COUNT(WS-RECORD-COUNT)
+001630                 PERFORM VARYING K FROM 1 BY 1
+001640                         UNTIL K > QO-ENTRY-COUNT
+001650                     MOVE QO-ENTRY-TABLE(K)
+001660                         TO WS-OT-ENTRY-TABLE(WS-RECORD-COUNT, K)
+001670                 END-PERFORM
+001680             END-IF
+001690     END-READ.
+001700
+001710*----------------------------------------------------------------
+001720* DISPLAY-CURRENT-RECORDS - LIST EVERY RECORD ON FILE SO THE
+001730* OPERATOR CAN SEE WHAT'S THERE BEFORE ADDING OR REPLACING ONE.
+001740*----------------------------------------------------------------
+001750 DISPLAY-CURRENT-RECORDS.
+001760     DISPLAY "CURRENT QOPTIONS RECORDS: " WS-RECORD-COUNT.
+001770     PERFORM VARYING M FROM 1 BY 1 UNTIL M > WS-RECORD-COUNT
+001780         DISPLAY "  OPERATOR: " WS-OT-OPERATOR-ID(M)
+001790             " SHIFT: " WS-OT-SHIFT-CODE(M)
+001800             " LANGUAGE: " WS-OT-LANGUAGE-CODE(M)
+001810         DISPLAY "    PROMPT: " WS-OT-PROMPT-TEXT(M)
+001820         PERFORM VARYING K FROM 1 BY 1
+001830                 UNTIL K > WS-OT-ENTRY-COUNT(M)
+001840             DISPLAY "    ENTRY " K ": "
+001850                 WS-OT-ENTRY-TABLE(M, K)
+001860         END-PERFORM
+001870     END-PERFORM.
+001880
+001890*----------------------------------------------------------------
+001900* PROMPT-FOR-NEW-RECORD - ASK FOR THE OPERATOR ID/SHIFT KEY AND
+001910* THE PROMPT/ENTRY TEXT TO ADD OR REPLACE FOR THAT KEY. AN
+001920* OPERATOR ID OF "DEFAULT " APPLIES TO ANY OPERATOR ON THAT
+001930* SHIFT WITH NO RECORD OF THEIR OWN.
+001940*----------------------------------------------------------------
+001950 PROMPT-FOR-NEW-RECORD.
+001960     DISPLAY "OPERATOR ID (DEFAULT FOR ANY OPERATOR): "
+001970         WITH NO ADVANCING.
+001980     ACCEPT WS-NEW-OPERATOR-ID.
+001990     DISPLAY "SHIFT CODE: " WITH NO ADVANCING.
+002000     ACCEPT WS-NEW-SHIFT-CODE.
+002010     DISPLAY "LANGUAGE CODE (E.G. EN, ES): " WITH NO ADVANCING.
+002020     ACCEPT WS-NEW-LANGUAGE-CODE.
+002030     DISPLAY "PROMPT TEXT: " WITH NO ADVANCING.
+002040     ACCEPT WS-NEW-PROMPT-TEXT.
+002050     PERFORM GET-NEW-ENTRY-COUNT.
+002060     PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-NEW-ENTRY-COUNT
+002070         DISPLAY "NEW ENTRY " K ": " WITH NO ADVANCING
+002080         ACCEPT WS-NEW-ENTRY-TABLE(K)
+002090     END-PERFORM.
+002100
+002110*----------------------------------------------------------------
+002120* GET-NEW-ENTRY-COUNT - ACCEPT THE ENTRY COUNT AND RE-PROMPT UNTIL
+002130* IT IS IN RANGE FOR WS-NEW-ENTRY-TABLE (OCCURS 9 TIMES), SO AN
+002140* OUT-OF-RANGE COUNT CAN NEVER DRIVE AN ACCEPT PAST THE END OF THE
+002150* TABLE.
+002160*----------------------------------------------------------------
+002170 GET-NEW-ENTRY-COUNT.
+002180     DISPLAY "NUMBER OF ENTRIES (1-9): " WITH NO ADVANCING.
+002190     ACCEPT WS-NEW-ENTRY-COUNT.
+002200     PERFORM UNTIL WS-NEW-ENTRY-COUNT >= 1
+002210             AND WS-NEW-ENTRY-COUNT <= 9
+002220         DISPLAY "QOPTMNT - ENTRY COUNT MUST BE 1-9 - RE-ENTER"
+002230         DISPLAY "NUMBER OF ENTRIES (1-9): " WITH NO ADVANCING
+002240         ACCEPT WS-NEW-ENTRY-COUNT
+002250     END-PERFORM.
+002260
+002270*----------------------------------------------------------------
+002280* MERGE-NEW-RECORD - REPLACE THE TABLE ENTRY WHOSE OPERATOR ID
+002290* AND SHIFT CODE MATCH THE KEY JUST KEYED IN, OR APPEND A NEW
+002300* ONE IF NO MATCH IS FOUND AND THERE IS ROOM.
+002310*----------------------------------------------------------------
+002320 MERGE-NEW-RECORD.
+002330     MOVE "N" TO WS-MATCH-INDEX-FLAG.
+002340     PERFORM VARYING M FROM 1 BY 1 UNTIL M > WS-RECORD-COUNT
+002350         IF WS-OT-OPERATOR-ID(M) EQUAL WS-NEW-OPERATOR-ID
+002360             AND WS-OT-SHIFT-CODE(M) EQUAL WS-NEW-SHIFT-CODE
+002370             SET WS-MATCH-FOUND TO TRUE
+002380             SET WS-MATCH-INDEX TO M
+002390         END-IF
+002400     END-PERFORM.
+002410
+002420     IF NOT WS-MATCH-FOUND
+002430         IF WS-RECORD-COUNT < WS-MAX-RECORDS
+002440             ADD 1 TO WS-RECORD-COUNT
+002450             SET WS-MATCH-INDEX TO WS-RECORD-COUNT
+002460         ELSE
+002470             DISPLAY "QOPTMNT - QOPTIONS TABLE IS FULL - "
+002480                 "RECORD NOT SAVED"
+002490             GO TO MERGE-NEW-RECORD-EXIT
+002500         END-IF
+002510     END-IF.
+002520
+002530     MOVE WS-NEW-OPERATOR-ID
+002540         TO WS-OT-OPERATOR-ID(WS-MATCH-INDEX).
+002550     MOVE WS-NEW-SHIFT-CODE
+002560         TO WS-OT-SHIFT-CODE(WS-MATCH-INDEX).
+002570     MOVE WS-NEW-LANGUAGE-CODE
+002580         TO WS-OT-LANGUAGE-CODE(WS-MATCH-INDEX).
+002590     MOVE WS-NEW-PROMPT-TEXT
+002600         TO WS-OT-PROMPT-TEXT(WS-MATCH-INDEX).
+002610     MOVE WS-NEW-ENTRY-COUNT
+002620         TO WS-OT-ENTRY-COUNT(WS-MATCH-INDEX).
+002630     PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-NEW-ENTRY-COUNT
+002640         MOVE WS-NEW-ENTRY-TABLE(K)
+002650             TO WS-OT-ENTRY-TABLE(WS-MATCH-INDEX, K)
+002660     END-PERFORM.
+002670
+002680 MERGE-NEW-RECORD-EXIT.
+002690     EXIT.
+002700
+002710*----------------------------------------------------------------
+002720* REWRITE-QOPTIONS - REBUILD QOPTIONS FROM WS-OPTION-TABLE.
+002730*----------------------------------------------------------------
+002740 REWRITE-QOPTIONS.
+002750     OPEN OUTPUT QOPTIONS-FILE.
+002760     PERFORM VARYING M FROM 1 BY 1 UNTIL M > WS-RECORD-COUNT
+002770         MOVE WS-OT-OPERATOR-ID(M) TO QO-OPERATOR-ID
+002780         MOVE WS-OT-SHIFT-CODE(M) TO QO-SHIFT-CODE
+002790         MOVE WS-OT-LANGUAGE-CODE(M) TO QO-LANGUAGE-CODE
+002800         MOVE WS-OT-PROMPT-TEXT(M) TO QO-PROMPT-TEXT
+002810         MOVE WS-OT-ENTRY-COUNT(M) TO QO-ENTRY-COUNT
+002820         PERFORM VARYING K FROM 1 BY 1
+002830                 UNTIL K > WS-OT-ENTRY-COUNT(M)
+002840             MOVE WS-OT-ENTRY-TABLE(M, K) TO QO-ENTRY-TABLE(K)
+002850         END-PERFORM
+002860         WRITE QO-OPTION-RECORD
+002870     END-PERFORM.
+002880     CLOSE QOPTIONS-FILE.
