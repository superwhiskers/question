@@ -1,49 +1,506 @@
-      * TODO: Can this be made more flexible? COBOL lacks some important
-      * features like function arguments and variable length arrays
-      * which makes it difficult to have a truly conformative
-      * implementation, but this gets pretty close.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. question.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-I PIC 99V9 VALUE IS 0.
-       01 WS-PROMPT PIC A(03) VALUE "Foo".
-       01 WS-V.
-               05 WS-ENTRY PIC X(03) OCCURS 2 TIMES INDEXED BY J.
-       01 WS-INPUT    PIC A(256).
-       01 N   PIC 99 VALUE IS 2.
-       01 I   PIC 99 VALUE IS 1.
-
-       01 WS-RESULT PIC A(256).
-
-       PROCEDURE DIVISION.
-       MAIN.
-           MOVE 'BarBaz' TO WS-V.
-
-           PERFORM QUESTION.
-      *> result is found in WS-RESULT
-           DISPLAY "You entered: "WS-RESULT.
-
-           STOP RUN.
-
-       QUESTION.
-           PERFORM UNTIL WS-I EQUAL 1
-               DISPLAY WS-PROMPT
-               DISPLAY "("WS-ENTRY(1)", "WS-ENTRY(2)"): " WITH NO
-               ADVANCING
-
-               ACCEPT WS-INPUT
-
-               PERFORM UNTIL I > N
-                   IF WS-ENTRY(I) EQUAL WS-INPUT THEN
-                           MOVE WS-ENTRY(I) TO WS-RESULT
-                           SET WS-I TO 1
-                   END-IF
-
-                   ADD 1 TO I
-               END-PERFORM
-
-               SET I TO 0
-           END-PERFORM.
+000010*----------------------------------------------------------------
+000020* MODIFICATION HISTORY
+000030*
+000040* 1998-04-02  RPH  ORIGINAL VERSION.
+000050* 2026-08-09  RPH  WS-PROMPT AND WS-ENTRY ARE NOW LOADED FROM THE
+000060*                  QOPTIONS PARAMETER FILE INSTEAD OF BEING
+000070*                  COMPILED INTO MAIN. SEE QOPTMNT FOR THE
+000080*                  MAINTENANCE ROUTINE THAT MAINTAINS QOPTIONS.
+000090* 2026-08-09  RPH  WS-ENTRY IS NOW A VARIABLE-LENGTH TABLE
+000100*                  (OCCURS ... DEPENDING ON N) SO A SINGLE CALL
+000110*                  CAN OFFER UP TO 9 VALID ENTRIES.
+000120* 2026-08-09  RPH  EVERY SUCCESSFUL MATCH IS NOW LOGGED TO QAUDIT
+000130*                  SO THERE IS A DURABLE RECORD OF WHO ANSWERED
+000140*                  WHAT AND WHEN.
+000150* 2026-08-09  RPH  ADDED AN UNATTENDED MODE FOR THE OVERNIGHT
+000160*                  WINDOW: WHEN QATTEND IS SET TO "N" THE DEFAULT
+000170*                  ANSWER IN QDFTANS IS USED INSTEAD OF WAITING ON
+000180*                  ACCEPT, SO A THIRD-SHIFT PROMPT CAN'T STALL THE
+000190*                  SCHEDULE.
+000200* 2026-08-09  RPH  A MISMATCH NOW DISPLAYS AN INVALID-ENTRY
+000210*                  MESSAGE LISTING THE VALID CHOICES INSTEAD OF
+000220*                  SILENTLY RE-PROMPTING, AND THE RUN ABORTS AFTER
+000230*                  A HANDFUL OF CONSECUTIVE BAD ENTRIES. ALSO
+000240*                  FIXED A LONG-STANDING BUG WHERE THE OUTER LOOP
+000250*                  RESET I TO 0 RATHER THAN 1, WHICH WOULD HAVE
+000260*                  INDEXED WS-ENTRY(0) ON A RETRY.
+000270* 2026-08-09  RPH  THE ANSWER IS NOW CHECKPOINTED TO QRESTRT,
+000280*                  KEYED BY JOB NAME AND STEP NAME. IF A RECORD
+000290*                  FOR THIS JOB/STEP IS ALREADY ON FILE (I.E. THIS
+000300*                  IS A RESTART OF A STEP THAT ALREADY GOT AN
+000310*                  ANSWER), QUESTION IS SKIPPED AND THE OLD ANSWER
+000320*                  IS REUSED SO A RESTART CAN'T PICK A DIFFERENT
+000330*                  ANSWER THAN WHAT ALREADY WENT DOWNSTREAM.
+000340* 2026-08-09  RPH  QOPTIONS CAN NOW CARRY MORE THAN ONE RECORD,
+000350*                  KEYED BY OPERATOR ID AND SHIFT CODE, SO THE
+000360*                  PROMPT AND ENTRY TEXT CAN BE OFFERED IN THE
+000370*                  LANGUAGE A GIVEN OPERATOR OR SHIFT PREFERS.
+000380*                  LOAD-OPTIONS LOOKS FOR AN EXACT OPERATOR/SHIFT
+000390*                  MATCH FIRST, FALLS BACK TO A "DEFAULT" RECORD
+000400*                  FOR THE SHIFT, AND FINALLY FALLS BACK TO THE
+000410*                  ORIGINAL BUILT-IN ENGLISH TEXT.
+000420* 2026-08-09  RPH  THE ANSWER IS NOW COMPARED TO EACH WS-ENTRY
+000430*                  UPPER-CASED AND TRIMMED ON BOTH SIDES, SO
+000440*                  CASE AND STRAY LEADING SPACES NO LONGER TURN
+000450*                  A REASONABLE ANSWER INTO AN INVALID ENTRY.
+000460* 2026-08-09  RPH  THE STEP'S RETURN CODE IS NOW SET FROM WHICH
+000470*                  WS-ENTRY WAS CHOSEN (RC=04 FOR THE FIRST
+000480*                  ENTRY, RC=08 FOR THE SECOND, ...) SO DOWNSTREAM
+000490*                  JCL CAN BRANCH WITH COND=. MOVED THE TOO-MANY-
+000500*                  RETRIES ABORT FROM RC=16 TO RC=90 SO IT CANNOT
+000510*                  BE CONFUSED WITH A PER-ENTRY RETURN CODE NOW
+000520*                  THAT THE TABLE CAN HOLD UP TO 9 ENTRIES.
+000530* 2026-08-09  RPH  CHECK-RESTART NOW ONLY CONSULTS QRESTRT WHEN
+000540*                  THE NEW QRESTART ENVIRONMENT SETTING IS "Y",
+000550*                  I.E. WHEN THE JCL IS EXPLICITLY RESUBMITTING A
+000560*                  STEP THAT ALREADY RAN (JCL RESTART=). AN
+000570*                  ORDINARY RUN OF A RECURRING JOB - SAME JOB NAME
+000580*                  AND STEP NAME AS A PRIOR DAY'S RUN, BUT NOT A
+000590*                  RESTART OF IT - NO LONGER FINDS THAT OLD
+000600*                  CHECKPOINT AND SILENTLY REUSES ITS ANSWER.
+000610* 2026-08-09  RPH  SCAN-RESTART-RECORDS NO LONGER STOPS AT THE
+000620*                  FIRST QRESTRT RECORD MATCHING THE JOB/STEP -
+000630*                  QRESTRT IS APPEND-ONLY, SO AN ORDINARY JOB THAT
+000640*                  HAS RUN SEVERAL TIMES CAN HAVE SEVERAL SUCH
+000650*                  RECORDS ON FILE, AND THE FIRST ONE IS THE
+000660*                  OLDEST, NOT THE ONE BEING RESTARTED. THE SCAN
+000670*                  NOW RUNS TO END OF FILE SO THE LAST (MOST
+000680*                  RECENT) MATCH WINS. ALSO ADDED A RANGE CHECK ON
+000690*                  QO-ENTRY-COUNT IN COPY-QOPTIONS-TO-WORKING-
+000700*                  STORAGE (AND THE EQUIVALENT IN QOPTMNT) SINCE
+000710*                  QOPTIONS IS HAND-MAINTAINABLE AND AN OUT-OF-
+000720*                  RANGE COUNT WAS DRIVING THE ENTRY MOVE LOOP
+000730*                  PAST WS-ENTRY'S 9-ENTRY BOUND.
+000740*----------------------------------------------------------------
+000750
+000760 IDENTIFICATION DIVISION.
+000770 PROGRAM-ID. question.
+000780 AUTHOR. R P HALVORSEN.
+000790 INSTALLATION. DATA CENTER APPLICATIONS PROGRAMMING.
+000800 DATE-WRITTEN. 1998-04-02.
+000810 DATE-COMPILED.
+000820
+000830 ENVIRONMENT DIVISION.
+000840 INPUT-OUTPUT SECTION.
+000850 FILE-CONTROL.
+000860     SELECT QOPTIONS-FILE ASSIGN TO "QOPTIONS"
+000870         ORGANIZATION IS SEQUENTIAL
+000880         FILE STATUS IS WS-QOPTIONS-STATUS.
+000890
+000900     SELECT QAUDIT-FILE ASSIGN TO "QAUDIT"
+000910         ORGANIZATION IS SEQUENTIAL
+000920         FILE STATUS IS WS-QAUDIT-STATUS.
+000930
+000940     SELECT QRESTRT-FILE ASSIGN TO "QRESTRT"
+000950         ORGANIZATION IS SEQUENTIAL
+000960         FILE STATUS IS WS-QRESTRT-STATUS.
+000970
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  QOPTIONS-FILE
+001010     LABEL RECORDS ARE STANDARD.
+001020     COPY QOPTREC.
+001030
+001040 FD  QAUDIT-FILE
+001050     LABEL RECORDS ARE STANDARD.
+001060     COPY QAUDREC.
+001070
+001080 FD  QRESTRT-FILE
+001090     LABEL RECORDS ARE STANDARD.
+001100     COPY QRSTREC.
+001110
+001120 WORKING-STORAGE SECTION.
+001130 01 WS-I PIC 99V9 VALUE IS 0.
+001140 01 WS-PROMPT PIC X(40) VALUE SPACES.
+001150 01 N   PIC 99 VALUE IS 0.
+001160 01 WS-V.
+001170         05 WS-ENTRY PIC X(10) OCCURS 1 TO 9 TIMES
+001180                     DEPENDING ON N INDEXED BY J.
+001190 01 WS-INPUT    PIC X(256).
+001200 01 I   PIC 99 VALUE IS 1.
+001210
+001220 01 WS-RESULT PIC X(10).
+001230
+001240 01  WS-QOPTIONS-STATUS          PIC X(02) VALUE SPACES.
+001250 01  WS-QAUDIT-STATUS            PIC X(02) VALUE SPACES.
+001260 01  WS-QRESTRT-STATUS           PIC X(02) VALUE SPACES.
+001270
+001280*----------------------------------------------------------------
+001290* SCRATCH AREA USED TO BUILD THE "(entry, entry, ...): " PROMPT
+001300* SUFFIX
+001310*----------------------------------------------------------------
+001320 01  WS-CHOICE-LIST              PIC X(120) VALUE SPACES.
+001330 01  WS-CHOICE-PTR               PIC 9(03) VALUE 1.
+001340
+001350*----------------------------------------------------------------
+001360* IDENTIFYING INFORMATION CARRIED ON EVERY QAUDIT/QRESTRT RECORD
+001370*----------------------------------------------------------------
+001380 01  WS-JOB-NAME                 PIC X(08) VALUE SPACES.
+001390 01  WS-STEP-NAME                PIC X(08) VALUE SPACES.
+001400 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
+001410
+001420*----------------------------------------------------------------
+001430* UNATTENDED-MODE SWITCHES FOR THE OVERNIGHT WINDOW
+001440*----------------------------------------------------------------
+001450 01  WS-ATTENDED-FLAG            PIC X(01) VALUE SPACES.
+001460     88  WS-UNATTENDED           VALUE "N".
+001470 01  WS-DEFAULT-ANSWER           PIC X(10) VALUE SPACES.
+001480
+001490*----------------------------------------------------------------
+001500* RETRY COUNTER FOR CONSECUTIVE INVALID ENTRIES
+001510*----------------------------------------------------------------
+001520 01  WS-RETRY-COUNT              PIC 99 VALUE ZERO.
+001530 01  WS-MAX-RETRY                PIC 99 VALUE 5.
+001540
+001550*----------------------------------------------------------------
+001560* RESTART SWITCH - SET WHEN A PRIOR ANSWER IS FOUND ON QRESTRT
+001570* FOR THIS JOB NAME AND STEP NAME
+001580*----------------------------------------------------------------
+001590 01  WS-RESTART-FLAG             PIC X(01) VALUE "N".
+001600     88  WS-RESTART-FOUND        VALUE "Y".
+001610 01  WS-RESTART-REQUEST-FLAG     PIC X(01) VALUE SPACES.
+001620     88  WS-RESTART-REQUESTED    VALUE "Y".
+001630
+001640*----------------------------------------------------------------
+001650* SHIFT CODE FOR LANGUAGE LOOKUP, AND THE SWITCHES LOAD-OPTIONS
+001660* USES TO REMEMBER WHAT KIND OF QOPTIONS MATCH WAS FOUND
+001670*----------------------------------------------------------------
+001680 01  WS-SHIFT-CODE               PIC X(01) VALUE SPACES.
+001690
+001700 01  WS-EXACT-MATCH-FLAG         PIC X(01) VALUE "N".
+001710     88  WS-EXACT-FOUND          VALUE "Y".
+001720 01  WS-SHIFT-DEFAULT-FLAG       PIC X(01) VALUE "N".
+001730     88  WS-SHIFT-DEFAULT-FOUND  VALUE "Y".
+001740 01  WS-OPTION-VALID-FLAG        PIC X(01) VALUE "N".
+001750     88  WS-OPTION-VALID         VALUE "Y".
+001760
+001770*----------------------------------------------------------------
+001780* NORMALIZED COPIES OF THE OPERATOR'S ENTRY AND THE CURRENT TABLE
+001790* ENTRY, USED SO THE COMPARISON IN QUESTION IGNORES CASE AND
+001800* LEADING SPACES INSTEAD OF DEMANDING AN EXACT KEYSTROKE MATCH
+001810*----------------------------------------------------------------
+001820 01  WS-INPUT-NORM               PIC X(256) VALUE SPACES.
+001830 01  WS-ENTRY-NORM               PIC X(10) VALUE SPACES.
+001840
+001850*----------------------------------------------------------------
+001860* POSITION OF WS-RESULT WITHIN WS-ENTRY, USED TO SET THE STEP'S
+001870* RETURN CODE SO DOWNSTREAM JCL CAN BRANCH ON WHICH ENTRY WAS
+001880* CHOSEN (RC=04 FOR THE FIRST ENTRY, RC=08 FOR THE SECOND, ...)
+001890*----------------------------------------------------------------
+001900 01  WS-MATCH-POSITION           PIC 99 VALUE ZERO.
+001910
+001920 PROCEDURE DIVISION.
+001930 MAIN.
+001940     PERFORM LOAD-OPTIONS.
+001950     PERFORM CHECK-RESTART.
+001960
+001970     IF WS-RESTART-FOUND
+001980         DISPLAY "RESTART DETECTED - REUSING PRIOR ANSWER: "
+001990             WS-RESULT
+002000     ELSE
+002010         PERFORM QUESTION
+002020*> result is found in WS-RESULT
+002030         PERFORM WRITE-AUDIT-RECORD
+002040         PERFORM WRITE-RESTART-RECORD
+002050     END-IF.
+002060
+002070     PERFORM SET-RETURN-CODE.
+002080
+002090     DISPLAY "You entered: "WS-RESULT.
+002100
+002110     STOP RUN.
+002120
+002130*----------------------------------------------------------------
+002140* LOAD-OPTIONS - READ THE PROMPT TEXT AND VALID ENTRIES FROM
+002150* QOPTIONS. QOPTIONS MAY CARRY ONE RECORD PER OPERATOR/SHIFT; AN
+002160* EXACT MATCH ON WS-OPERATOR-ID AND WS-SHIFT-CODE WINS, A RECORD
+002170* FOR OPERATOR "DEFAULT " ON THE SAME SHIFT IS USED IF NO EXACT
+002180* MATCH TURNS UP, AND IF NEITHER IS ON FILE (OR QOPTIONS DOES NOT
+002190* EXIST) THE ORIGINAL BUILT-IN ENGLISH PROMPT IS USED SO A SITE
+002200* THAT HAS NOT YET SET UP THE PARAMETER FILE STILL GETS A WORKING
+002210* PROMPT.
+002220*----------------------------------------------------------------
+002230 LOAD-OPTIONS.
+002240     PERFORM GET-RUN-IDENTIFICATION.
+002250
+002260     OPEN INPUT QOPTIONS-FILE.
+002270     IF WS-QOPTIONS-STATUS EQUAL "00"
+002280         PERFORM SCAN-QOPTIONS-RECORDS
+002290             UNTIL WS-QOPTIONS-STATUS NOT EQUAL "00"
+002300             OR WS-EXACT-FOUND
+002310         CLOSE QOPTIONS-FILE
+002320     END-IF.
+002330
+002340     IF NOT WS-EXACT-FOUND AND NOT WS-SHIFT-DEFAULT-FOUND
+002350         PERFORM USE-BUILTIN-DEFAULTS
+002360     END-IF.
+002370
+002380 SCAN-QOPTIONS-RECORDS.
+002390     READ QOPTIONS-FILE
+002400         AT END
+002410             CONTINUE
+002420         NOT AT END
+002430             IF QO-OPERATOR-ID EQUAL WS-OPERATOR-ID
+002440                 AND QO-SHIFT-CODE EQUAL WS-SHIFT-CODE
+002450                 PERFORM COPY-QOPTIONS-TO-WORKING-STORAGE
+002460                 IF WS-OPTION-VALID
+002470                     SET WS-EXACT-FOUND TO TRUE
+002480                 END-IF
+002490             ELSE
+002500                 IF QO-OPERATOR-ID EQUAL "DEFAULT "
+002510                     AND QO-SHIFT-CODE EQUAL WS-SHIFT-CODE
+002520                     AND NOT WS-SHIFT-DEFAULT-FOUND
+002530                     PERFORM COPY-QOPTIONS-TO-WORKING-STORAGE
+002540                     IF WS-OPTION-VALID
+002550                         SET WS-SHIFT-DEFAULT-FOUND TO TRUE
+002560                     END-IF
+002570                 END-IF
+002580             END-IF
+002590     END-READ.
+002600
+002610*----------------------------------------------------------------
+002620* COPY-QOPTIONS-TO-WORKING-STORAGE - MOVE THE CURRENT QOPTIONS
+002630* RECORD INTO WS-PROMPT/WS-ENTRY. QO-ENTRY-COUNT (PIC 9(02), SO
+002640* 0-99 IS PHYSICALLY POSSIBLE) IS VALIDATED AGAINST WS-ENTRY'S
+002650* OCCURS 1 TO 9 TIMES BOUND BEFORE IT DRIVES THE MOVE LOOP -
+002660* QOPTIONS IS HAND-MAINTAINABLE, SO NOTHING GUARANTEES A RECORD
+002670* ARRIVING HERE WENT THROUGH QOPTMNT'S OWN 1-9 CHECK. AN
+002680* OUT-OF-RANGE COUNT LEAVES WS-OPTION-VALID OFF SO THE CALLER
+002690* TREATS THIS RECORD AS NOT FOUND INSTEAD OF USING IT.
+002700*----------------------------------------------------------------
+002710 COPY-QOPTIONS-TO-WORKING-STORAGE.
+002720     MOVE "N" TO WS-OPTION-VALID-FLAG.
+002730     IF QO-ENTRY-COUNT < 1 OR QO-ENTRY-COUNT > 9
+002740         DISPLAY "QUESTION - QOPTIONS RECORD FOR "
+002750             QO-OPERATOR-ID " SHIFT " QO-SHIFT-CODE
+002760             " HAS AN INVALID ENTRY COUNT - RECORD IGNORED"
+002770     ELSE
+002780         MOVE QO-PROMPT-TEXT TO WS-PROMPT
+002790         MOVE QO-ENTRY-COUNT TO N
+002800         PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+002810             MOVE QO-ENTRY-TABLE(J) TO WS-ENTRY(J)
+002820         END-PERFORM
+002830         SET WS-OPTION-VALID TO TRUE
+002840     END-IF.
+002850
+002860 USE-BUILTIN-DEFAULTS.
+002870     MOVE "Foo" TO WS-PROMPT.
+002880     MOVE 2 TO N.
+002890     MOVE "Bar" TO WS-ENTRY(1).
+002900     MOVE "Baz" TO WS-ENTRY(2).
+002910
+002920*----------------------------------------------------------------
+002930* GET-RUN-IDENTIFICATION - PICK UP THE JOB NAME, STEP NAME,
+002940* OPERATOR ID, SHIFT CODE, AND UNATTENDED-MODE SETTINGS FOR THIS
+002950* RUN FROM THE JCL/SHELL ENVIRONMENT. A SITE THAT HAS NOT SET
+002960* THESE SIMPLY GETS BLANKS, WHICH LEAVES THE RUN ATTENDED AND
+002970* USING THE BUILT-IN ENGLISH PROMPT (THE ORIGINAL BEHAVIOR).
+002980* CALLED FROM LOAD-OPTIONS (SO THE OPERATOR/SHIFT KEY IS KNOWN
+002990* BEFORE QOPTIONS IS READ) AS WELL AS FROM MAIN.
+003000*----------------------------------------------------------------
+003010 GET-RUN-IDENTIFICATION.
+003020     ACCEPT WS-JOB-NAME FROM ENVIRONMENT "QJOBNAME".
+003030     ACCEPT WS-STEP-NAME FROM ENVIRONMENT "QSTEPNAM".
+003040     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "QOPERID".
+003050     ACCEPT WS-SHIFT-CODE FROM ENVIRONMENT "QSHIFT".
+003060     ACCEPT WS-ATTENDED-FLAG FROM ENVIRONMENT "QATTEND".
+003070     ACCEPT WS-DEFAULT-ANSWER FROM ENVIRONMENT "QDFTANS".
+003080     ACCEPT WS-RESTART-REQUEST-FLAG FROM ENVIRONMENT "QRESTART".
+003090
+003100*----------------------------------------------------------------
+003110* CHECK-RESTART - WHEN THE JCL HAS SET QRESTART TO "Y" (I.E. THIS
+003120* STEP IS BEING RESUBMITTED WITH JCL RESTART=, NOT JUST AN
+003130* ORDINARY RUN OF A RECURRING JOB THAT HAPPENS TO REUSE THE SAME
+003140* JOB NAME AND STEP NAME), SCAN THE ENTIRE QRESTRT FILE FOR
+003150* RECORDS ON FILE FOR THIS JOB NAME AND STEP NAME. QRESTRT IS
+003160* APPEND-ONLY, SO A JOB/STEP THAT HAS RUN SEVERAL ORDINARY
+003170* TIMES CAN HAVE SEVERAL SUCH RECORDS ON FILE; THE SCAN DOES
+003180* NOT STOP AT THE FIRST ONE FOUND, SINCE THAT WOULD BE THE
+003190* OLDEST RUN, NOT THE ONE ACTUALLY BEING RESTARTED. EVERY
+003200* MATCH MOVES ITS ANSWER TO WS-RESULT AND SETS WS-RESTART-
+003210* FOUND, SO BY END OF FILE WS-RESULT HOLDS THE LAST (MOST
+003220* RECENT) MATCHING ANSWER, WHICH IS THE ONE MAIN SHOULD REUSE
+003230* IN PLACE OF ASKING QUESTION AGAIN. A NORMAL RUN (QRESTART
+003240* NOT "Y"), A SITE RUNNING FOR THE FIRST TIME (NO QRESTRT
+003250* YET), OR A JOB/STEP NOT YET ON FILE ALL SIMPLY FALL THROUGH
+003260* TO A NORMAL PROMPT.
+003270*----------------------------------------------------------------
+003280 CHECK-RESTART.
+003290     IF WS-RESTART-REQUESTED
+003300         OPEN INPUT QRESTRT-FILE
+003310         IF WS-QRESTRT-STATUS EQUAL "00"
+003320             PERFORM SCAN-RESTART-RECORDS
+003330                 UNTIL WS-QRESTRT-STATUS NOT EQUAL "00"
+003340             CLOSE QRESTRT-FILE
+003350         END-IF
+003360     END-IF.
+003370
+003380 SCAN-RESTART-RECORDS.
+003390     READ QRESTRT-FILE
+003400         AT END
+003410             CONTINUE
+003420         NOT AT END
+003430             IF QR-JOB-NAME EQUAL WS-JOB-NAME
+003440                 AND QR-STEP-NAME EQUAL WS-STEP-NAME
+003450                 MOVE QR-RESULT TO WS-RESULT
+003460                 SET WS-RESTART-FOUND TO TRUE
+003470             END-IF
+003480     END-READ.
+003490
+003500*----------------------------------------------------------------
+003510* QUESTION - DISPLAY THE PROMPT AND LOOP UNTIL A VALID ENTRY IS
+003520* GIVEN. A MISMATCH GETS AN EXPLICIT INVALID-ENTRY MESSAGE; AFTER
+003530* WS-MAX-RETRY CONSECUTIVE MISMATCHES THE RUN ABORTS RATHER THAN
+003540* LOOPING FOREVER.
+003550*----------------------------------------------------------------
+003560 QUESTION.
+003570     PERFORM UNTIL WS-I EQUAL 1
+003580         PERFORM DISPLAY-PROMPT-LINE
+003590
+003600         IF WS-UNATTENDED
+003610             MOVE WS-DEFAULT-ANSWER TO WS-INPUT
+003620             DISPLAY WS-DEFAULT-ANSWER
+003630         ELSE
+003640             ACCEPT WS-INPUT
+003650         END-IF
+003660
+003670         MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-INPUT))
+003680             TO WS-INPUT-NORM
+003690
+003700         PERFORM UNTIL I > N
+003710             MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(WS-ENTRY(I)))
+003720                 TO WS-ENTRY-NORM
+003730             IF WS-ENTRY-NORM EQUAL WS-INPUT-NORM THEN
+003740                     MOVE WS-ENTRY(I) TO WS-RESULT
+003750                     SET WS-I TO 1
+003760             END-IF
+003770
+003780             ADD 1 TO I
+003790         END-PERFORM
+003800
+003810         IF WS-I EQUAL 1
+003820             MOVE ZERO TO WS-RETRY-COUNT
+003830         ELSE
+003840             PERFORM DISPLAY-INVALID-ENTRY
+003850             ADD 1 TO WS-RETRY-COUNT
+003860             IF WS-RETRY-COUNT > WS-MAX-RETRY
+003870                 PERFORM ABORT-TOO-MANY-RETRIES
+003880             END-IF
+003890         END-IF
+003900
+003910         SET I TO 1
+003920     END-PERFORM.
+003930
+003940*----------------------------------------------------------------
+003950* DISPLAY-PROMPT-LINE - DISPLAY WS-PROMPT FOLLOWED BY THE CURRENT
+003960* WS-ENTRY VALUES, E.G. "Foo (Bar, Baz): "
+003970*----------------------------------------------------------------
+003980 DISPLAY-PROMPT-LINE.
+003990     PERFORM BUILD-CHOICE-LIST.
+004000     DISPLAY WS-PROMPT.
+004010     DISPLAY "(" WS-CHOICE-LIST(1:WS-CHOICE-PTR - 1) "): "
+004020         WITH NO ADVANCING.
+004030
+004040*----------------------------------------------------------------
+004050* DISPLAY-INVALID-ENTRY - TELL THE OPERATOR THE ENTRY DIDN'T
+004060* MATCH AND LIST THE VALID CHOICES, INSTEAD OF SILENTLY LOOPING
+004070* BACK TO THE SAME PROMPT.
+004080*----------------------------------------------------------------
+004090 DISPLAY-INVALID-ENTRY.
+004100     PERFORM BUILD-CHOICE-LIST.
+004110     DISPLAY "INVALID ENTRY - VALID CHOICES ARE: "
+004120         WS-CHOICE-LIST(1:WS-CHOICE-PTR - 1).
+004130
+004140*----------------------------------------------------------------
+004150* ABORT-TOO-MANY-RETRIES - GIVE UP AFTER WS-MAX-RETRY CONSECUTIVE
+004160* INVALID ENTRIES RATHER THAN HOLD THE JOB ON THIS STEP FOREVER.
+004170* RC=90 IS RESERVED FOR THIS ABORT SO IT CANNOT BE CONFUSED WITH
+004180* ANY OF THE PER-ENTRY RETURN CODES SET BY SET-RETURN-CODE BELOW
+004190* (RC=04 THRU RC=36 FOR UP TO 9 VALID ENTRIES).
+004200*----------------------------------------------------------------
+004210 ABORT-TOO-MANY-RETRIES.
+004220     DISPLAY "TOO MANY INVALID ENTRIES - ABORTING RUN".
+004230     MOVE 90 TO RETURN-CODE.
+004240     STOP RUN.
+004250
+004260*----------------------------------------------------------------
+004270* SET-RETURN-CODE - SET THE STEP'S RETURN CODE FROM WS-RESULT'S
+004280* POSITION IN WS-ENTRY (RC=04 FOR THE FIRST ENTRY, RC=08 FOR THE
+004290* SECOND, AND SO ON), SO DOWNSTREAM JCL STEPS CAN BRANCH WITH
+004300* COND= ON WHICH ANSWER WAS GIVEN INSTEAD OF PARSING SYSOUT. RUNS
+004310* WHETHER THE ANSWER WAS JUST GIVEN OR REUSED FROM A RESTART. IF
+004320* WS-RESULT NO LONGER MATCHES ANY CURRENT ENTRY (QOPTIONS CHANGED
+004330* SINCE A CHECKPOINTED ANSWER WAS WRITTEN) THE RETURN CODE IS
+004340* LEFT AT ZERO.
+004350*----------------------------------------------------------------
+004360 SET-RETURN-CODE.
+004370     MOVE ZERO TO WS-MATCH-POSITION.
+004380     PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+004390         IF WS-ENTRY(J) EQUAL WS-RESULT
+004400             MOVE J TO WS-MATCH-POSITION
+004410         END-IF
+004420     END-PERFORM.
+004430     COMPUTE RETURN-CODE = WS-MATCH-POSITION * 4.
+004440
+004450*----------------------------------------------------------------
+004460* BUILD-CHOICE-LIST - BUILD A COMMA-SEPARATED, TRIMMED LIST OF
+004470* WS-ENTRY(1) THRU WS-ENTRY(N) IN WS-CHOICE-LIST. WS-CHOICE-PTR
+004480* IS LEFT ONE PAST THE LAST CHARACTER WRITTEN.
+004490*----------------------------------------------------------------
+004500 BUILD-CHOICE-LIST.
+004510     MOVE SPACES TO WS-CHOICE-LIST.
+004520     MOVE 1 TO WS-CHOICE-PTR.
+004530     PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+004540         IF J NOT EQUAL 1
+004550             STRING ", " DELIMITED BY SIZE
+004560                 INTO WS-CHOICE-LIST
+004570                 WITH POINTER WS-CHOICE-PTR
+004580         END-IF
+004590         STRING WS-ENTRY(J) DELIMITED BY SPACE
+004600             INTO WS-CHOICE-LIST
+004610             WITH POINTER WS-CHOICE-PTR
+004620     END-PERFORM.
+004630
+004640*----------------------------------------------------------------
+004650* WRITE-AUDIT-RECORD - APPEND ONE QAUDIT RECORD FOR THE ANSWER
+004660* JUST GIVEN. QAUDIT IS OPENED EXTEND SO EACH RUN'S RECORD IS
+004670* ADDED TO WHATEVER IS ALREADY ON THE FILE; A FIRST-EVER RUN
+004680* (FILE NOT YET PRESENT) OPENS IT OUTPUT INSTEAD.
+004690*----------------------------------------------------------------
+004700 WRITE-AUDIT-RECORD.
+004710     OPEN EXTEND QAUDIT-FILE.
+004720     IF WS-QAUDIT-STATUS EQUAL "05"
+004730         OR WS-QAUDIT-STATUS EQUAL "35"
+004740         OPEN OUTPUT QAUDIT-FILE
+004750     END-IF.
+004760
+004770     ACCEPT QA-RUN-DATE FROM DATE YYYYMMDD.
+004780     ACCEPT QA-RUN-TIME FROM TIME.
+004790     MOVE WS-JOB-NAME TO QA-JOB-NAME.
+004800     MOVE WS-OPERATOR-ID TO QA-OPERATOR-ID.
+004810     MOVE WS-PROMPT TO QA-PROMPT-TEXT.
+004820     MOVE WS-RESULT TO QA-RESULT.
+004830     WRITE QA-AUDIT-RECORD.
+004840
+004850     CLOSE QAUDIT-FILE.
+004860
+004870*----------------------------------------------------------------
+004880* WRITE-RESTART-RECORD - APPEND ONE QRESTRT RECORD CHECKPOINTING
+004890* THE ANSWER JUST OBTAINED FOR THIS JOB NAME AND STEP NAME.
+004900* QRESTRT IS OPENED EXTEND SO EACH RUN'S RECORD IS ADDED TO
+004910* WHATEVER IS ALREADY ON THE FILE; A FIRST-EVER RUN (FILE NOT YET
+004920* PRESENT) OPENS IT OUTPUT INSTEAD.
+004930*----------------------------------------------------------------
+004940 WRITE-RESTART-RECORD.
+004950     OPEN EXTEND QRESTRT-FILE.
+004960     IF WS-QRESTRT-STATUS EQUAL "05"
+004970         OR WS-QRESTRT-STATUS EQUAL "35"
+004980         OPEN OUTPUT QRESTRT-FILE
+004990     END-IF.
+005000
+005010     MOVE WS-JOB-NAME TO QR-JOB-NAME.
+005020     MOVE WS-STEP-NAME TO QR-STEP-NAME.
+005030     MOVE WS-RESULT TO QR-RESULT.
+005040     WRITE QR-RESTART-RECORD.
+005050
+005060     CLOSE QRESTRT-FILE.
