@@ -0,0 +1,193 @@
+000010*----------------------------------------------------------------
+000020* MODIFICATION HISTORY
+000030*
+000040* 2026-08-09  RPH  ORIGINAL VERSION.
+000050* 2026-08-09  RPH  RETURN-AND-PRINT NOW SKIPS ANY RECORD WHOSE
+000060*                  SW-RUN-DATE ISN'T TODAY. QAUDIT IS APPEND-ONLY
+000070*                  AND NOTHING EVER TRIMS IT, SO WITHOUT THIS A
+000080*                  "DAILY" HANDOFF REPORT RUN ON DAY 30 WOULD
+000090*                  PRINT ALL 30 DAYS OF HISTORY IN ONE REPORT.
+000100*----------------------------------------------------------------
+000110
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID. qrpt01.
+000140 AUTHOR. R P HALVORSEN.
+000150 INSTALLATION. DATA CENTER APPLICATIONS PROGRAMMING.
+000160 DATE-WRITTEN. 2026-08-09.
+000170 DATE-COMPILED.
+000180
+000190*----------------------------------------------------------------
+000200* QRPT01 IS THE SHIFT-HANDOFF REPORT FOR QUESTION. IT SORTS
+000210* QAUDIT BY JOB NAME AND RUN DATE/TIME AND PRINTS EVERY PROMPT
+000220* ASKED AND ANSWER GIVEN DURING THE DAY, GROUPED BY JOB, SO SHIFT
+000230* HANDOFF NO LONGER RELIES ON AN OPERATOR REMEMBERING TO MENTION
+000240* WHAT WAS DECIDED.
+000250*----------------------------------------------------------------
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT QAUDIT-FILE ASSIGN TO "QAUDIT"
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-QAUDIT-STATUS.
+000330
+000340     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+000350
+000360     SELECT QRPT01-FILE ASSIGN TO "QRPT01"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-QRPT01-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  QAUDIT-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440     COPY QAUDREC.
+000450
+000460 SD  SORT-WORK-FILE.
+000470     COPY QAUDREC
+000480         REPLACING ==QA-AUDIT-RECORD== BY ==SW-AUDIT-RECORD==
+000490                   ==QA-RUN-DATE==     BY ==SW-RUN-DATE==
+000500                   ==QA-RUN-TIME==     BY ==SW-RUN-TIME==
+000510                   ==QA-JOB-NAME==     BY ==SW-JOB-NAME==
+000520                   ==QA-OPERATOR-ID==  BY ==SW-OPERATOR-ID==
+000530                   ==QA-PROMPT-TEXT==  BY ==SW-PROMPT-TEXT==
+000540                   ==QA-RESULT==       BY ==SW-RESULT==.
+000550
+000560 FD  QRPT01-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  QR-PRINT-LINE                   PIC X(100).
+000590
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-QAUDIT-STATUS                PIC X(02) VALUE SPACES.
+000620 01  WS-QRPT01-STATUS                PIC X(02) VALUE SPACES.
+000630
+000640 01  WS-AUDIT-AVAILABLE-FLAG         PIC X(01) VALUE "N".
+000650     88  WS-AUDIT-AVAILABLE          VALUE "Y".
+000660
+000670 01  WS-SORT-EOF-FLAG                PIC X(01) VALUE "N".
+000680     88  WS-SORT-EOF                 VALUE "Y".
+000690
+000700 01  WS-PRIOR-JOB-NAME               PIC X(08) VALUE HIGH-VALUES.
+000710 01  WS-TODAY-DATE                   PIC X(08) VALUE SPACES.
+000720
+000730*----------------------------------------------------------------
+000740* REPORT LINE LAYOUTS
+000750*----------------------------------------------------------------
+000760 01  WS-TITLE-LINE.
+000770     05  FILLER                      PIC X(40) VALUE
+000780         "QRPT01 - DAILY SHIFT-HANDOFF REPORT".
+000790
+000800 01  WS-JOB-HEADING-LINE.
+000810     05  FILLER                      PIC X(05) VALUE "JOB: ".
+000820     05  WS-JH-JOB-NAME              PIC X(08).
+000830
+000840 01  WS-COLUMN-HEADING-LINE.
+000850     05  FILLER                      PIC X(10) VALUE "  DATE".
+000860     05  FILLER                      PIC X(10) VALUE "TIME".
+000870     05  FILLER                      PIC X(42) VALUE "PROMPT".
+000880     05  FILLER                      PIC X(12) VALUE "RESULT".
+000890     05  FILLER                      PIC X(08) VALUE "OPERATOR".
+000900
+000910 01  WS-DETAIL-LINE.
+000920     05  WS-DL-DATE                  PIC X(08).
+000930     05  FILLER                      PIC X(02) VALUE SPACES.
+000940     05  WS-DL-TIME                  PIC X(08).
+000950     05  FILLER                      PIC X(02) VALUE SPACES.
+000960     05  WS-DL-PROMPT                PIC X(40).
+000970     05  FILLER                      PIC X(02) VALUE SPACES.
+000980     05  WS-DL-RESULT                PIC X(10).
+000990     05  FILLER                      PIC X(02) VALUE SPACES.
+001000     05  WS-DL-OPERATOR              PIC X(08).
+001010
+001020 PROCEDURE DIVISION.
+001030 MAIN.
+001040     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+001050     PERFORM CHECK-AUDIT-AVAILABLE.
+001060
+001070     IF WS-AUDIT-AVAILABLE
+001080         PERFORM SORT-AND-REPORT
+001090     ELSE
+001100         DISPLAY "QRPT01 - NO QAUDIT RECORDS FOUND -"
+001110             " NOTHING TO REPORT"
+001120     END-IF.
+001130
+001140     STOP RUN.
+001150
+001160*----------------------------------------------------------------
+001170* CHECK-AUDIT-AVAILABLE - CONFIRM QAUDIT EXISTS BEFORE HANDING IT
+001180* TO THE SORT. A SITE THAT HASN'T RUN QUESTION YET (NO QAUDIT ON
+001190* FILE) GETS A CLEAN "NOTHING TO REPORT" MESSAGE INSTEAD OF A
+001200* SORT FAILURE.
+001210*----------------------------------------------------------------
+001220 CHECK-AUDIT-AVAILABLE.
+001230     OPEN INPUT QAUDIT-FILE.
+001240     IF WS-QAUDIT-STATUS EQUAL "00"
+001250         CLOSE QAUDIT-FILE
+001260         SET WS-AUDIT-AVAILABLE TO TRUE
+001270     END-IF.
+001280
+001290*----------------------------------------------------------------
+001300* SORT-AND-REPORT - SORT QAUDIT INTO JOB/DATE/TIME SEQUENCE AND
+001310* DRIVE THE REPORT OFF THE SORTED RECORDS THROUGH AN OUTPUT
+001320* PROCEDURE, SO EACH NEW JOB NAME CAN GET ITS OWN HEADING.
+001330*----------------------------------------------------------------
+001340 SORT-AND-REPORT.
+001350     SORT SORT-WORK-FILE
+001360         ON ASCENDING KEY SW-JOB-NAME SW-RUN-DATE SW-RUN-TIME
+001370         USING QAUDIT-FILE
+001380         OUTPUT PROCEDURE IS PRODUCE-REPORT.
+001390
+001400*----------------------------------------------------------------
+001410* PRODUCE-REPORT - OPEN THE REPORT FILE, PRINT THE TITLE, THEN
+001420* RETURN EACH SORTED RECORD AND PRINT A DETAIL LINE, STARTING A
+001430* NEW JOB HEADING EVERY TIME THE JOB NAME CHANGES.
+001440*----------------------------------------------------------------
+001450 PRODUCE-REPORT.
+001460     OPEN OUTPUT QRPT01-FILE.
+001470     MOVE WS-TITLE-LINE TO QR-PRINT-LINE.
+001480     WRITE QR-PRINT-LINE.
+001490     MOVE SPACES TO QR-PRINT-LINE.
+001500     WRITE QR-PRINT-LINE.
+001510
+001520     PERFORM RETURN-AND-PRINT UNTIL WS-SORT-EOF.
+001530
+001540     CLOSE QRPT01-FILE.
+001550
+001560 RETURN-AND-PRINT.
+001570     RETURN SORT-WORK-FILE
+001580         AT END
+001590             SET WS-SORT-EOF TO TRUE
+001600         NOT AT END
+001610             IF SW-RUN-DATE EQUAL WS-TODAY-DATE
+001620                 IF SW-JOB-NAME NOT EQUAL WS-PRIOR-JOB-NAME
+001630                     PERFORM WRITE-JOB-HEADING
+001640                     MOVE SW-JOB-NAME TO WS-PRIOR-JOB-NAME
+001650                 END-IF
+001660                 PERFORM WRITE-DETAIL-LINE
+001670             END-IF
+001680     END-RETURN.
+001690
+001700*----------------------------------------------------------------
+001710* WRITE-JOB-HEADING - PRINT A "JOB: xxxxxxxx" LINE AND COLUMN
+001720* HEADINGS EVERY TIME A NEW JOB NAME IS ENCOUNTERED IN THE
+001730* SORTED SEQUENCE.
+001740*----------------------------------------------------------------
+001750 WRITE-JOB-HEADING.
+001760     MOVE SW-JOB-NAME TO WS-JH-JOB-NAME.
+001770     MOVE WS-JOB-HEADING-LINE TO QR-PRINT-LINE.
+001780     WRITE QR-PRINT-LINE.
+001790     MOVE WS-COLUMN-HEADING-LINE TO QR-PRINT-LINE.
+001800     WRITE QR-PRINT-LINE.
+001810
+001820*----------------------------------------------------------------
+001830* WRITE-DETAIL-LINE - PRINT ONE LINE FOR THE SORTED RECORD
+001840* CURRENTLY IN SORT-WORK-FILE.
+001850*----------------------------------------------------------------
+001860 WRITE-DETAIL-LINE.
+001870     MOVE SW-RUN-DATE TO WS-DL-DATE.
+001880     MOVE SW-RUN-TIME TO WS-DL-TIME.
+001890     MOVE SW-PROMPT-TEXT TO WS-DL-PROMPT.
+001900     MOVE SW-RESULT TO WS-DL-RESULT.
+001910     MOVE SW-OPERATOR-ID TO WS-DL-OPERATOR.
+001920     MOVE WS-DETAIL-LINE TO QR-PRINT-LINE.
+001930     WRITE QR-PRINT-LINE.
